@@ -0,0 +1,82 @@
+//HELLOPRC PROC LOADLIB='PROD.HELLO.LOADLIB',
+//             PARMSDS='PROD.HELLO.PARMS',
+//             GLOGDS='PROD.HELLO.GREETLOG',
+//             RESTDS='PROD.HELLO.RESTART',
+//             GFEEDDS='PROD.HELLO.GREETFEED',
+//             RSTEP=''
+//*****************************************************************
+//* PROC:         HELLOPRC
+//* AUTHOR:       AIDAN NEAL
+//* INSTALLATION: DATA CENTER - BATCH SYSTEMS GROUP
+//* DATE-WRITTEN: 08/09/2026
+//*-----------------------------------------------------------------
+//* PURPOSE.
+//*     CATALOGED PROCEDURE FOR THE HELLO-WORLD GREETING JOB STEP.
+//*     SYMBOLIC PARAMETERS LET A CALLING JOB OVERRIDE THE LOAD
+//*     LIBRARY, THE PARMS/GREETLOG/RESTART/GREETFEED DATASET NAMES,
+//*     AND THE RESTART STEP NAME WITHOUT EDITING THIS MEMBER.
+//*     SYSOUT IS FIXED TO CLASS A -- THE BATCH SYSTEMS GROUP'S
+//*     STANDARD CLASS FOR OVERNIGHT JOB OUTPUT -- SO THIS JOB NO
+//*     LONGER LANDS ON WHATEVER CLASS THE SUBMITTER HAPPENED TO
+//*     CODE.
+//*-----------------------------------------------------------------
+//* MODIFICATION HISTORY.
+//*     DATE       INIT  DESCRIPTION
+//*     ---------- ----  ------------------------------------------
+//*     08/09/2026 AN    ORIGINAL PROCEDURE.
+//*     08/09/2026 AN    ADDED THE GREETFEED DD AND ITS GFEEDDS
+//*                       SYMBOLIC PARAMETER TO MATCH THE PROGRAM'S
+//*                       GREETFEED EXTRACT FILE; ADDED SPACE AND
+//*                       DCB ATTRIBUTES TO GREETLOG, RESTART AND
+//*                       GREETFEED SO DISP=MOD CAN ALLOCATE THESE
+//*                       DATASETS ON THEIR FIRST RUN INSTEAD OF
+//*                       FAILING AT ALLOCATION WHEN THEY DO NOT
+//*                       YET EXIST.
+//*****************************************************************
+//*
+//HELLOSTP EXEC PGM=HELLOWLD,PARM='&RSTEP'
+//*
+//* STEPLIB -- LOAD MODULE LIBRARY FOR HELLOWLD (PROGRAM-ID
+//* HELLO-WORLD).
+//*
+//STEPLIB  DD  DISP=SHR,DSN=&LOADLIB
+//*
+//* PARMS -- INPUT PARAMETER DATASET READ BY 1000-INITIALIZE FOR
+//* THE GREETING TEXT AND LANGUAGE CODE OVERRIDE.
+//*
+//PARMS    DD  DISP=SHR,DSN=&PARMSDS
+//*
+//* GREETLOG -- AUDIT TRAIL DATASET.  DISP=MOD SO EACH RUN APPENDS
+//* TO THE EXISTING HISTORY INSTEAD OF REPLACING IT.  SPACE AND DCB
+//* ARE CODED HERE SO THE FIRST RUN CAN ALLOCATE THE DATASET WHEN IT
+//* DOES NOT YET EXIST -- DISP=MOD ALONE CANNOT CREATE A DATASET
+//* WITHOUT THESE ATTRIBUTES.  RECORD LENGTH MATCHES GREETLOG-RECORD
+//* IN HELLO-WORLD.
+//*
+//GREETLOG DD  DISP=MOD,DSN=&GLOGDS,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=110,BLKSIZE=0)
+//*
+//* RESTART -- CHECKPOINT DATASET FOR RESTART/RERUN SUPPORT.  SPACE
+//* AND DCB ARE CODED FOR THE SAME FIRST-RUN ALLOCATION REASON AS
+//* GREETLOG.  RECORD LENGTH MATCHES RESTART-RECORD IN HELLO-WORLD.
+//*
+//RESTART  DD  DISP=MOD,DSN=&RESTDS,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=128,BLKSIZE=0)
+//*
+//* GREETFEED -- DOWNSTREAM EXTRACT DATASET PICKED UP BY THE STATUS
+//* DASHBOARD TRANSFER JOB.  SAME FIRST-RUN ALLOCATION TREATMENT AS
+//* GREETLOG AND RESTART.  RECORD LENGTH MATCHES GREETFEED-RECORD IN
+//* HELLO-WORLD.
+//*
+//GREETFEED DD DISP=MOD,DSN=&GFEEDDS,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*
+//* SYSOUT -- DISPLAY OUTPUT AND ABEND DUMPS.  CLASS A PER THE
+//* BATCH SYSTEMS GROUP SYSOUT STANDARD.
+//*
+//SYSOUT   DD  SYSOUT=A
+//SYSUDUMP DD  SYSOUT=A
+//         PEND
