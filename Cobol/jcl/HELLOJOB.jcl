@@ -0,0 +1,24 @@
+//HELLOJOB JOB (ACCTNO),'AIDAN NEAL',
+//             CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* JOB:          HELLOJOB
+//* AUTHOR:       AIDAN NEAL
+//* INSTALLATION: DATA CENTER - BATCH SYSTEMS GROUP
+//* DATE-WRITTEN: 08/09/2026
+//*-----------------------------------------------------------------
+//* PURPOSE.
+//*     SAMPLE JOB STREAM CALLING THE HELLOPRC CATALOGED PROCEDURE.
+//*     OPERATIONS SUBMITS THIS JOB AS-IS FOR A NORMAL RUN, OR
+//*     OVERRIDES RSTEP ON THE EXEC STATEMENT TO RESTART FROM A
+//*     CHECKPOINT (FOR EXAMPLE RSTEP='RESTART=INIT' TO SKIP
+//*     INITIALIZATION ON A RERUN).
+//*-----------------------------------------------------------------
+//* MODIFICATION HISTORY.
+//*     DATE       INIT  DESCRIPTION
+//*     ---------- ----  ------------------------------------------
+//*     08/09/2026 AN    ORIGINAL JOB.
+//*****************************************************************
+//*
+//STEP1    EXEC HELLOPRC
+//*
