@@ -0,0 +1,147 @@
+000100*****************************************************************
+000110* PROGRAM:      HELLONAME
+000120* AUTHOR:       AIDAN NEAL
+000130* INSTALLATION: DATA CENTER - BATCH SYSTEMS GROUP
+000140* DATE-WRITTEN: 08/09/2026
+000150* DATE-COMPILED:
+000160*-----------------------------------------------------------------
+000170* PURPOSE.
+000180*     READS THE GREETING-MASTER FILE OF EMPLOYEES, KEYED BY
+000190*     EMPLOYEE ID, AND DISPLAYS A PERSONALIZED GREETING FOR EACH
+000200*     ONE USING THEIR PREFERRED SALUTATION.  THIS DRIVES THE
+000210*     MORNING ROLL-CALL REPORT FROM THE SAME MASTER FILE USED
+000220*     FOR OTHER HR EXTRACTS, IN PLACE OF A HAND-BUILT SPREADSHEET.
+000230*-----------------------------------------------------------------
+000240* MODIFICATION HISTORY.
+000250*     DATE       INIT  DESCRIPTION
+000260*     ---------- ----  ------------------------------------------
+000270*     08/09/2026 AN    ORIGINAL PROGRAM.
+000280*     08/09/2026 AN    BUILD THE DISPLAYED GREETING INTO THE
+000290*                       SHARED GREETREC COPYBOOK LAYOUT, FOR
+000300*                       CONSISTENCY WITH HELLO-WORLD AND HELLORPT.
+000305*     08/09/2026 AN    FIXED GR-SOURCE-PROGRAM TO AN EIGHT-BYTE
+000306*                       TAG -- THE NINE-BYTE "HELLONAME" LITERAL
+000307*                       WAS TRUNCATING ON THE RIGHT.
+000310*****************************************************************
+000320 IDENTIFICATION DIVISION.
+000330 PROGRAM-ID.     HELLONAME.
+000340 AUTHOR.         AIDAN NEAL.
+000350 INSTALLATION.   DATA CENTER - BATCH SYSTEMS GROUP.
+000360 DATE-WRITTEN.   08/09/2026.
+000370 DATE-COMPILED.
+000380 ENVIRONMENT DIVISION.
+000390 CONFIGURATION SECTION.
+000400 SOURCE-COMPUTER. IBM-370.
+000410 OBJECT-COMPUTER. IBM-370.
+000420 INPUT-OUTPUT SECTION.
+000430 FILE-CONTROL.
+000440     SELECT GREETING-MASTER ASSIGN TO GREETMST
+000450         ORGANIZATION IS INDEXED
+000460         ACCESS MODE IS SEQUENTIAL
+000470         RECORD KEY IS GM-EMPLOYEE-ID
+000480         FILE STATUS IS WS-GREETMST-FILE-STATUS.
+000490 DATA DIVISION.
+000500 FILE SECTION.
+000510 FD  GREETING-MASTER
+000520     RECORDING MODE IS F
+000530     LABEL RECORDS ARE STANDARD.
+000540 01  GREETING-MASTER-RECORD.
+000550     05  GM-EMPLOYEE-ID         PIC X(06).
+000560     05  GM-FULL-NAME           PIC X(30).
+000570     05  GM-SALUTATION          PIC X(10).
+000580     05  FILLER                 PIC X(16).
+000590 WORKING-STORAGE SECTION.
+000600*-----------------------------------------------------------------
+000610* SWITCHES AND COUNTERS.
+000620*-----------------------------------------------------------------
+000630 01  WS-SWITCHES.
+000640     05  WS-GREETMST-EOF-SW     PIC X(01) VALUE "N".
+000650         88  WS-GREETMST-EOF               VALUE "Y".
+000660     05  WS-GREETMST-OPEN-SW    PIC X(01) VALUE "N".
+000670         88  WS-GREETMST-OPEN-OK           VALUE "Y".
+000680 01  WS-FILE-STATUSES.
+000690     05  WS-GREETMST-FILE-STATUS
+000700                                PIC X(02) VALUE SPACES.
+000710 01  WS-RETURN-CODE             PIC 9(04) VALUE ZERO.
+000720*-----------------------------------------------------------------
+000730* GREETING WORK AREA.
+000740*-----------------------------------------------------------------
+000750 01  WS-SALUTATION               PIC X(10) VALUE SPACES.
+000760 01  WS-GREETING-LINE.
+000770     05  WS-GREETING-SALUTATION PIC X(10).
+000780     05  FILLER                 PIC X(02) VALUE ", ".
+000790     05  WS-GREETING-NAME       PIC X(30).
+000800     05  FILLER                 PIC X(01) VALUE "!".
+000810*-----------------------------------------------------------------
+000820* GREETING TEXT WORK AREA -- SHARED LAYOUT, SEE COPYBOOK GREETREC.
+000830*-----------------------------------------------------------------
+000840 01  WS-GREETREC.
+000850     COPY GREETREC.
+000860 PROCEDURE DIVISION.
+000870*-----------------------------------------------------------------
+000880* 0000-MAIN-CONTROL -- OVERALL SEQUENCE OF PROCESSING.
+000890*-----------------------------------------------------------------
+000900 0000-MAIN-CONTROL.
+000910     PERFORM 1000-INITIALIZE
+000920         THRU 1000-INITIALIZE-EXIT.
+000930     IF WS-GREETMST-OPEN-OK
+000940         PERFORM 2000-PROCESS-MASTER
+000950             THRU 2000-PROCESS-MASTER-EXIT
+000960             UNTIL WS-GREETMST-EOF
+000970     END-IF.
+000980     PERFORM 9000-TERMINATE
+000990         THRU 9000-TERMINATE-EXIT.
+001000     MOVE WS-RETURN-CODE TO RETURN-CODE.
+001010     GOBACK.
+001020*-----------------------------------------------------------------
+001030* 1000-INITIALIZE -- OPEN THE GREETING-MASTER FILE.
+001040*-----------------------------------------------------------------
+001050 1000-INITIALIZE.
+001060     OPEN INPUT GREETING-MASTER.
+001070     IF WS-GREETMST-FILE-STATUS IS EQUAL TO "00"
+001080         SET WS-GREETMST-OPEN-OK TO TRUE
+001090     ELSE
+001100         DISPLAY "HELLONAME - UNABLE TO OPEN GREETING-MASTER, "
+001110             "STATUS = " WS-GREETMST-FILE-STATUS
+001120         MOVE 0016 TO WS-RETURN-CODE
+001130     END-IF.
+001140 1000-INITIALIZE-EXIT.
+001150     EXIT.
+001160*-----------------------------------------------------------------
+001170* 2000-PROCESS-MASTER -- READ ONE EMPLOYEE AND DISPLAY THE
+001180*     PERSONALIZED GREETING.  A BLANK SALUTATION ON THE MASTER
+001190*     DEFAULTS TO "HELLO" SO EVERY EMPLOYEE STILL GETS A LINE.
+001200*-----------------------------------------------------------------
+001210 2000-PROCESS-MASTER.
+001220     READ GREETING-MASTER
+001230         AT END
+001240             SET WS-GREETMST-EOF TO TRUE
+001250     END-READ.
+001260     IF NOT WS-GREETMST-EOF
+001270         MOVE GM-SALUTATION TO WS-SALUTATION
+001280         IF WS-SALUTATION IS EQUAL TO SPACES
+001290             MOVE "Hello" TO WS-SALUTATION
+001300         END-IF
+001310         MOVE SPACES          TO WS-GREETING-LINE
+001320         MOVE WS-SALUTATION   TO WS-GREETING-SALUTATION
+001330         MOVE GM-FULL-NAME    TO WS-GREETING-NAME
+001340         MOVE SPACES          TO GR-MESSAGE-TEXT OF WS-GREETREC
+001350         MOVE WS-GREETING-LINE
+001360                              TO GR-MESSAGE-TEXT OF WS-GREETREC
+001370         MOVE "EN"            TO GR-LANGUAGE-CODE OF WS-GREETREC
+001380         MOVE "HELLONAM"      TO GR-SOURCE-PROGRAM OF WS-GREETREC
+001390         ACCEPT GR-TS-DATE OF WS-GREETREC FROM DATE YYYYMMDD
+001400         ACCEPT GR-TS-TIME OF WS-GREETREC FROM TIME
+001410         DISPLAY GR-MESSAGE-TEXT OF WS-GREETREC
+001420     END-IF.
+001430 2000-PROCESS-MASTER-EXIT.
+001440     EXIT.
+001450*-----------------------------------------------------------------
+001460* 9000-TERMINATE -- CLOSE THE MASTER FILE AND SET RETURN CODE.
+001470*-----------------------------------------------------------------
+001480 9000-TERMINATE.
+001490     IF WS-GREETMST-OPEN-OK
+001500         CLOSE GREETING-MASTER
+001510     END-IF.
+001520 9000-TERMINATE-EXIT.
+001530     EXIT.
