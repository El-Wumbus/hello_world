@@ -0,0 +1,410 @@
+000100*****************************************************************
+000110* PROGRAM:      HELLORPT
+000120* AUTHOR:       AIDAN NEAL
+000130* INSTALLATION: DATA CENTER - BATCH SYSTEMS GROUP
+000140* DATE-WRITTEN: 08/09/2026
+000150* DATE-COMPILED:
+000160*-----------------------------------------------------------------
+000170* PURPOSE.
+000180*     READS THE GREETLOG AUDIT TRAIL WRITTEN BY HELLO-WORLD END
+000190*     TO END AND PRODUCES A PRINTED CONTROL REPORT SHOWING THE
+000200*     TOTAL NUMBER OF RUNS FOR EACH RUN DATE, THE DISTINCT
+000210*     MESSAGE TEXTS SEEN, AND THE FIRST AND LAST RUN TIMESTAMP
+000220*     ON THE FILE.
+000230*-----------------------------------------------------------------
+000240* MODIFICATION HISTORY.
+000250*     DATE       INIT  DESCRIPTION
+000260*     ---------- ----  ------------------------------------------
+000270*     08/09/2026 AN    ORIGINAL PROGRAM.
+000280*     08/09/2026 AN    CONVERTED GREETLOG-RECORD TO THE SHARED
+000290*                       GREETREC COPYBOOK SO THIS PROGRAM AND
+000300*                       HELLO-WORLD AGREE ON THE SAME LAYOUT.
+000305*     08/09/2026 AN    GUARDED THE PROCESS/FINALIZE PERFORMS IN
+000306*                       0000-MAIN-CONTROL SO A GREETLOG OPEN
+000307*                       FAILURE DOES NOT READ OR WRITE FILES
+000308*                       THAT WERE NEVER OPENED.
+000309*     08/09/2026 AN    COUNT DISTINCT MESSAGE TEXTS DROPPED
+000311*                       ONCE THE 50-ENTRY TABLE FILLS AND PRINT
+000312*                       AN "...AND N MORE NOT SHOWN" LINE SO THE
+000313*                       REPORT NO LONGER UNDER-REPORTS SILENTLY.
+000310*****************************************************************
+000320 IDENTIFICATION DIVISION.
+000330 PROGRAM-ID.     HELLORPT.
+000340 AUTHOR.         AIDAN NEAL.
+000350 INSTALLATION.   DATA CENTER - BATCH SYSTEMS GROUP.
+000360 DATE-WRITTEN.   08/09/2026.
+000370 DATE-COMPILED.
+000380 ENVIRONMENT DIVISION.
+000390 CONFIGURATION SECTION.
+000400 SOURCE-COMPUTER. IBM-370.
+000410 OBJECT-COMPUTER. IBM-370.
+000420 INPUT-OUTPUT SECTION.
+000430 FILE-CONTROL.
+000440     SELECT GREETLOG-FILE ASSIGN TO GREETLOG
+000450         ORGANIZATION IS SEQUENTIAL
+000460         FILE STATUS IS WS-GREETLOG-FILE-STATUS.
+000470     SELECT PRINT-FILE    ASSIGN TO HELLORPT
+000480         ORGANIZATION IS SEQUENTIAL
+000490         FILE STATUS IS WS-PRINT-FILE-STATUS.
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520 FD  GREETLOG-FILE
+000530     RECORDING MODE IS F
+000540     LABEL RECORDS ARE STANDARD.
+000550 01  GREETLOG-RECORD.
+000560     05  GL-JOB-NAME            PIC X(08).
+000570     05  GL-GREETREC.
+000580         COPY GREETREC REPLACING ==05== BY ==10==.
+000590     05  GL-RETURN-CODE         PIC 9(04).
+000600     05  FILLER                 PIC X(12).
+000610 FD  PRINT-FILE
+000620     RECORDING MODE IS F
+000630     LABEL RECORDS ARE STANDARD.
+000640 01  PRINT-RECORD               PIC X(133).
+000650 WORKING-STORAGE SECTION.
+000660*-----------------------------------------------------------------
+000670* SWITCHES AND COUNTERS.
+000680*-----------------------------------------------------------------
+000690 01  WS-SWITCHES.
+000700     05  WS-GREETLOG-EOF-SW     PIC X(01) VALUE "N".
+000710         88  WS-GREETLOG-EOF               VALUE "Y".
+000720     05  WS-FIRST-REC-SW        PIC X(01) VALUE "N".
+000730         88  WS-FIRST-REC-SEEN             VALUE "Y".
+000740     05  WS-GREETLOG-OPEN-SW    PIC X(01) VALUE "N".
+000750         88  WS-GREETLOG-OPEN-OK           VALUE "Y".
+000760     05  WS-PRINT-OPEN-SW       PIC X(01) VALUE "N".
+000770         88  WS-PRINT-OPEN-OK              VALUE "Y".
+000780 01  WS-FILE-STATUSES.
+000790     05  WS-GREETLOG-FILE-STATUS
+000800                                PIC X(02) VALUE SPACES.
+000810     05  WS-PRINT-FILE-STATUS   PIC X(02) VALUE SPACES.
+000820 01  WS-RETURN-CODE             PIC 9(04) VALUE ZERO.
+000830*-----------------------------------------------------------------
+000840* REPORT PRINT CONTROL.
+000850*-----------------------------------------------------------------
+000860 01  WS-PAGE-NUMBER             PIC 9(04) VALUE ZERO.
+000870 01  WS-LINE-COUNT              PIC 9(04) VALUE 99.
+000880 01  WS-LINES-PER-PAGE          PIC 9(04) VALUE 55.
+000890*-----------------------------------------------------------------
+000900* CONTROL-BREAK AND ACCUMULATOR FIELDS.
+000910*-----------------------------------------------------------------
+000920 01  WS-CURRENT-DATE             PIC 9(08) VALUE ZERO.
+000930 01  WS-DAY-RUN-COUNT            PIC 9(06) VALUE ZERO.
+000940 01  WS-TOTAL-RUN-COUNT          PIC 9(06) VALUE ZERO.
+000950 01  WS-FIRST-RUN-DATE           PIC 9(08) VALUE ZERO.
+000960 01  WS-FIRST-RUN-TIME           PIC 9(08) VALUE ZERO.
+000970 01  WS-LAST-RUN-DATE            PIC 9(08) VALUE ZERO.
+000980 01  WS-LAST-RUN-TIME            PIC 9(08) VALUE ZERO.
+000990 01  WS-TODAYS-DATE              PIC 9(08) VALUE ZERO.
+001000*-----------------------------------------------------------------
+001010* DISTINCT MESSAGE TEXT TABLE.
+001020*-----------------------------------------------------------------
+001030 01  WS-DISTINCT-TABLE.
+001040     05  WS-DISTINCT-ENTRY      PIC X(60) OCCURS 50 TIMES.
+001050 01  WS-DISTINCT-COUNT          PIC 9(04) VALUE ZERO.
+001060 01  WS-DISTINCT-SUB            PIC 9(04) VALUE ZERO.
+001070 01  WS-DISTINCT-FOUND-SW       PIC X(01) VALUE "N".
+001080     88  WS-DISTINCT-FOUND                VALUE "Y".
+001085 01  WS-DISTINCT-DROPPED-COUNT  PIC 9(06) VALUE ZERO.
+001090*-----------------------------------------------------------------
+001100* REPORT LINE LAYOUTS.
+001110*-----------------------------------------------------------------
+001120 01  HL-HEADING-1.
+001130     05  FILLER                 PIC X(01) VALUE "1".
+001140     05  FILLER                 PIC X(10) VALUE SPACES.
+001150     05  FILLER                 PIC X(40)
+001160                 VALUE "HELLO-WORLD GREETLOG CONTROL REPORT".
+001170     05  FILLER                 PIC X(10) VALUE "PAGE ".
+001180     05  HL-PAGE-NUMBER         PIC ZZZ9.
+001190     05  FILLER                 PIC X(60) VALUE SPACES.
+001200 01  HL-HEADING-2.
+001210     05  FILLER                 PIC X(01) VALUE " ".
+001220     05  FILLER                 PIC X(10) VALUE SPACES.
+001230     05  FILLER                 PIC X(40)
+001240                 VALUE "PROGRAM HELLORPT".
+001250     05  FILLER                 PIC X(82) VALUE SPACES.
+001260 01  HL-HEADING-3.
+001270     05  FILLER                 PIC X(01) VALUE "-".
+001280     05  FILLER                 PIC X(10) VALUE SPACES.
+001290     05  FILLER                 PIC X(14) VALUE "RUN DATE".
+001300     05  FILLER                 PIC X(14) VALUE "TOTAL RUNS".
+001310     05  FILLER                 PIC X(94) VALUE SPACES.
+001320 01  DL-DAY-TOTAL.
+001330     05  FILLER                 PIC X(01) VALUE " ".
+001340     05  FILLER                 PIC X(10) VALUE SPACES.
+001350     05  DL-RUN-DATE            PIC 9(08).
+001360     05  FILLER                 PIC X(06) VALUE SPACES.
+001370     05  DL-RUN-COUNT           PIC ZZZ,ZZ9.
+001380     05  FILLER                 PIC X(94) VALUE SPACES.
+001390 01  SL-HEADING.
+001400     05  FILLER                 PIC X(01) VALUE "0".
+001410     05  FILLER                 PIC X(10) VALUE SPACES.
+001420     05  FILLER                 PIC X(40)
+001430                 VALUE "DISTINCT MESSAGE TEXTS USED".
+001440     05  FILLER                 PIC X(82) VALUE SPACES.
+001450 01  SL-DISTINCT-TEXT.
+001460     05  FILLER                 PIC X(01) VALUE " ".
+001470     05  FILLER                 PIC X(10) VALUE SPACES.
+001480     05  SL-MESSAGE-TEXT        PIC X(60).
+001490     05  FILLER                 PIC X(62) VALUE SPACES.
+001495 01  SL-DISTINCT-TRUNCATED.
+001496     05  FILLER                 PIC X(01) VALUE " ".
+001497     05  FILLER                 PIC X(10) VALUE SPACES.
+001498     05  FILLER                 PIC X(07) VALUE "...AND ".
+001499     05  SL-DROPPED-COUNT       PIC ZZZ,ZZ9.
+001500     05  FILLER                 PIC X(19)
+001501                 VALUE " MORE NOT SHOWN".
+001502     05  FILLER                 PIC X(89) VALUE SPACES.
+001500 01  SL-SUMMARY-1.
+001510     05  FILLER                 PIC X(01) VALUE "0".
+001520     05  FILLER                 PIC X(10) VALUE SPACES.
+001530     05  FILLER                 PIC X(22)
+001540                                 VALUE "TOTAL RUNS LOGGED    ".
+001550     05  SL-TOTAL-RUNS          PIC ZZZ,ZZ9.
+001560     05  FILLER                 PIC X(93) VALUE SPACES.
+001570 01  SL-SUMMARY-2.
+001580     05  FILLER                 PIC X(01) VALUE " ".
+001590     05  FILLER                 PIC X(10) VALUE SPACES.
+001600     05  FILLER                 PIC X(22)
+001610                                 VALUE "FIRST RUN            ".
+001620     05  SL-FIRST-DATE          PIC 9(08).
+001630     05  FILLER                 PIC X(02) VALUE SPACES.
+001640     05  SL-FIRST-TIME          PIC 9(08).
+001650     05  FILLER                 PIC X(85) VALUE SPACES.
+001660 01  SL-SUMMARY-3.
+001670     05  FILLER                 PIC X(01) VALUE " ".
+001680     05  FILLER                 PIC X(10) VALUE SPACES.
+001690     05  FILLER                 PIC X(22)
+001700                                 VALUE "LAST RUN             ".
+001710     05  SL-LAST-DATE           PIC 9(08).
+001720     05  FILLER                 PIC X(02) VALUE SPACES.
+001730     05  SL-LAST-TIME           PIC 9(08).
+001740     05  FILLER                 PIC X(85) VALUE SPACES.
+001750 01  FL-FOOTER.
+001760     05  FILLER                 PIC X(01) VALUE "0".
+001770     05  FILLER                 PIC X(10) VALUE SPACES.
+001780     05  FILLER                 PIC X(14) VALUE "END OF REPORT".
+001790     05  FILLER                 PIC X(12) VALUE "RUN DATE  ".
+001800     05  FL-RUN-DATE            PIC 9(08).
+001810     05  FILLER                 PIC X(88) VALUE SPACES.
+001820 PROCEDURE DIVISION.
+001830*-----------------------------------------------------------------
+001840* 0000-MAIN-CONTROL -- OVERALL SEQUENCE OF PROCESSING.
+001850*-----------------------------------------------------------------
+001860 0000-MAIN-CONTROL.
+001870     PERFORM 1000-INITIALIZE
+001880         THRU 1000-INITIALIZE-EXIT.
+001885     IF WS-GREETLOG-OPEN-OK
+001890         PERFORM 2000-PROCESS-GREETLOG
+001900             THRU 2000-PROCESS-GREETLOG-EXIT
+001910             UNTIL WS-GREETLOG-EOF
+001920         PERFORM 3000-FINALIZE
+001930             THRU 3000-FINALIZE-EXIT
+001935     END-IF.
+001940     PERFORM 9000-TERMINATE
+001950         THRU 9000-TERMINATE-EXIT.
+001960     GOBACK.
+001970*-----------------------------------------------------------------
+001980* 1000-INITIALIZE -- OPEN FILES, PRIME THE READ, PRINT HEADINGS.
+001990*-----------------------------------------------------------------
+002000 1000-INITIALIZE.
+002010     ACCEPT WS-TODAYS-DATE FROM DATE YYYYMMDD.
+002020     OPEN INPUT  GREETLOG-FILE.
+002030     IF WS-GREETLOG-FILE-STATUS IS NOT EQUAL TO "00"
+002040         DISPLAY "HELLORPT - UNABLE TO OPEN GREETLOG, STATUS = "
+002050             WS-GREETLOG-FILE-STATUS
+002060         MOVE 0016 TO WS-RETURN-CODE
+002070         GO TO 1000-INITIALIZE-EXIT
+002080     END-IF.
+002090     SET WS-GREETLOG-OPEN-OK TO TRUE.
+002100     OPEN OUTPUT PRINT-FILE.
+002110     SET WS-PRINT-OPEN-OK TO TRUE.
+002120     PERFORM 4000-PRINT-HEADINGS
+002130         THRU 4000-PRINT-HEADINGS-EXIT.
+002140     PERFORM 2100-READ-GREETLOG
+002150         THRU 2100-READ-GREETLOG-EXIT.
+002160 1000-INITIALIZE-EXIT.
+002170     EXIT.
+002180*-----------------------------------------------------------------
+002190* 2000-PROCESS-GREETLOG -- CONTROL BREAK ON RUN DATE, COUNTING
+002200*     RUNS PER DAY AND ACCUMULATING THE DISTINCT TEXT TABLE.
+002210*-----------------------------------------------------------------
+002220 2000-PROCESS-GREETLOG.
+002230     IF NOT WS-FIRST-REC-SEEN
+002240         SET WS-FIRST-REC-SEEN TO TRUE
+002250         MOVE GR-TS-DATE OF GL-GREETREC TO WS-CURRENT-DATE
+002260         MOVE GR-TS-DATE OF GL-GREETREC TO WS-FIRST-RUN-DATE
+002270         MOVE GR-TS-TIME OF GL-GREETREC TO WS-FIRST-RUN-TIME
+002280     END-IF.
+002290     IF GR-TS-DATE OF GL-GREETREC IS NOT EQUAL TO WS-CURRENT-DATE
+002300         PERFORM 2200-DATE-BREAK
+002310             THRU 2200-DATE-BREAK-EXIT
+002320         MOVE GR-TS-DATE OF GL-GREETREC TO WS-CURRENT-DATE
+002330     END-IF.
+002340     ADD 1 TO WS-DAY-RUN-COUNT.
+002350     ADD 1 TO WS-TOTAL-RUN-COUNT.
+002360     MOVE GR-TS-DATE OF GL-GREETREC TO WS-LAST-RUN-DATE.
+002370     MOVE GR-TS-TIME OF GL-GREETREC TO WS-LAST-RUN-TIME.
+002380     PERFORM 2300-ACCUM-DISTINCT-TEXT
+002390         THRU 2300-ACCUM-DISTINCT-TEXT-EXIT.
+002400     PERFORM 2100-READ-GREETLOG
+002410         THRU 2100-READ-GREETLOG-EXIT.
+002420 2000-PROCESS-GREETLOG-EXIT.
+002430     EXIT.
+002440*-----------------------------------------------------------------
+002450* 2100-READ-GREETLOG -- READ THE NEXT AUDIT TRAIL RECORD.
+002460*-----------------------------------------------------------------
+002470 2100-READ-GREETLOG.
+002480     READ GREETLOG-FILE
+002490         AT END
+002500             SET WS-GREETLOG-EOF TO TRUE
+002510     END-READ.
+002520 2100-READ-GREETLOG-EXIT.
+002530     EXIT.
+002540*-----------------------------------------------------------------
+002550* 2200-DATE-BREAK -- PRINT THE RUN TOTAL FOR THE DATE JUST
+002560*     COMPLETED AND RESET THE DAY COUNTER.
+002570*-----------------------------------------------------------------
+002580 2200-DATE-BREAK.
+002590     MOVE SPACES          TO DL-DAY-TOTAL.
+002600     MOVE WS-CURRENT-DATE TO DL-RUN-DATE.
+002610     MOVE WS-DAY-RUN-COUNT TO DL-RUN-COUNT.
+002620     MOVE DL-DAY-TOTAL    TO PRINT-RECORD.
+002630     PERFORM 4100-WRITE-LINE
+002640         THRU 4100-WRITE-LINE-EXIT.
+002650     MOVE ZERO TO WS-DAY-RUN-COUNT.
+002660 2200-DATE-BREAK-EXIT.
+002670     EXIT.
+002680*-----------------------------------------------------------------
+002690* 2300-ACCUM-DISTINCT-TEXT -- ADD THE CURRENT MESSAGE TEXT TO THE
+002700*     DISTINCT TABLE IF IT HAS NOT ALREADY BEEN SEEN.  ONCE THE
+002705*     TABLE IS FULL, NEW DISTINCT TEXTS ARE COUNTED INSTEAD OF
+002708*     STORED SO 3000-FINALIZE CAN FOOTNOTE THE REPORT.
+002710*-----------------------------------------------------------------
+002720 2300-ACCUM-DISTINCT-TEXT.
+002730     MOVE "N" TO WS-DISTINCT-FOUND-SW.
+002740     PERFORM 2310-SEARCH-DISTINCT-TEXT
+002750         THRU 2310-SEARCH-DISTINCT-TEXT-EXIT
+002760         VARYING WS-DISTINCT-SUB FROM 1 BY 1
+002770         UNTIL WS-DISTINCT-SUB > WS-DISTINCT-COUNT
+002780         OR WS-DISTINCT-FOUND.
+002790     IF NOT WS-DISTINCT-FOUND
+002800         IF WS-DISTINCT-COUNT < 50
+002801             ADD 1 TO WS-DISTINCT-COUNT
+002802             MOVE GR-MESSAGE-TEXT OF GL-GREETREC
+002803                 TO WS-DISTINCT-ENTRY (WS-DISTINCT-COUNT)
+002804         ELSE
+002805             ADD 1 TO WS-DISTINCT-DROPPED-COUNT
+002806         END-IF
+002840     END-IF.
+002850 2300-ACCUM-DISTINCT-TEXT-EXIT.
+002860     EXIT.
+002870*-----------------------------------------------------------------
+002880* 2310-SEARCH-DISTINCT-TEXT -- COMPARE ONE TABLE ENTRY.
+002890*-----------------------------------------------------------------
+002900 2310-SEARCH-DISTINCT-TEXT.
+002910     IF GR-MESSAGE-TEXT OF GL-GREETREC IS EQUAL TO
+002920         WS-DISTINCT-ENTRY (WS-DISTINCT-SUB)
+002930         SET WS-DISTINCT-FOUND TO TRUE
+002940     END-IF.
+002950 2310-SEARCH-DISTINCT-TEXT-EXIT.
+002960     EXIT.
+002970*-----------------------------------------------------------------
+002980* 3000-FINALIZE -- PRINT THE FINAL DATE BREAK, THE DISTINCT TEXT
+002990*     SECTION, THE SUMMARY LINES, AND THE REPORT FOOTER.
+003000*-----------------------------------------------------------------
+003010 3000-FINALIZE.
+003020     IF WS-FIRST-REC-SEEN
+003030         PERFORM 2200-DATE-BREAK
+003040             THRU 2200-DATE-BREAK-EXIT
+003050     END-IF.
+003060     MOVE SPACES TO PRINT-RECORD.
+003070     MOVE SL-HEADING TO PRINT-RECORD.
+003080     PERFORM 4100-WRITE-LINE
+003090         THRU 4100-WRITE-LINE-EXIT.
+003100     PERFORM 3100-PRINT-DISTINCT-TEXT
+003110         THRU 3100-PRINT-DISTINCT-TEXT-EXIT
+003120         VARYING WS-DISTINCT-SUB FROM 1 BY 1
+003130         UNTIL WS-DISTINCT-SUB > WS-DISTINCT-COUNT.
+003135     IF WS-DISTINCT-DROPPED-COUNT > ZERO
+003136         MOVE SPACES TO SL-DISTINCT-TRUNCATED
+003137         MOVE WS-DISTINCT-DROPPED-COUNT TO SL-DROPPED-COUNT
+003138         MOVE SL-DISTINCT-TRUNCATED TO PRINT-RECORD
+003139         PERFORM 4100-WRITE-LINE
+003140             THRU 4100-WRITE-LINE-EXIT
+003141     END-IF.
+003142     MOVE SPACES TO SL-SUMMARY-1.
+003150     MOVE WS-TOTAL-RUN-COUNT TO SL-TOTAL-RUNS.
+003160     MOVE SL-SUMMARY-1 TO PRINT-RECORD.
+003170     PERFORM 4100-WRITE-LINE
+003180         THRU 4100-WRITE-LINE-EXIT.
+003190     MOVE SPACES TO SL-SUMMARY-2.
+003200     MOVE WS-FIRST-RUN-DATE TO SL-FIRST-DATE.
+003210     MOVE WS-FIRST-RUN-TIME TO SL-FIRST-TIME.
+003220     MOVE SL-SUMMARY-2 TO PRINT-RECORD.
+003230     PERFORM 4100-WRITE-LINE
+003240         THRU 4100-WRITE-LINE-EXIT.
+003250     MOVE SPACES TO SL-SUMMARY-3.
+003260     MOVE WS-LAST-RUN-DATE TO SL-LAST-DATE.
+003270     MOVE WS-LAST-RUN-TIME TO SL-LAST-TIME.
+003280     MOVE SL-SUMMARY-3 TO PRINT-RECORD.
+003290     PERFORM 4100-WRITE-LINE
+003300         THRU 4100-WRITE-LINE-EXIT.
+003310     MOVE SPACES TO FL-FOOTER.
+003320     MOVE WS-TODAYS-DATE TO FL-RUN-DATE.
+003330     MOVE FL-FOOTER TO PRINT-RECORD.
+003340     PERFORM 4100-WRITE-LINE
+003350         THRU 4100-WRITE-LINE-EXIT.
+003360 3000-FINALIZE-EXIT.
+003370     EXIT.
+003380*-----------------------------------------------------------------
+003390* 3100-PRINT-DISTINCT-TEXT -- PRINT ONE DISTINCT MESSAGE LINE.
+003400*-----------------------------------------------------------------
+003410 3100-PRINT-DISTINCT-TEXT.
+003420     MOVE SPACES TO SL-DISTINCT-TEXT.
+003430     MOVE WS-DISTINCT-ENTRY (WS-DISTINCT-SUB) TO SL-MESSAGE-TEXT.
+003440     MOVE SL-DISTINCT-TEXT TO PRINT-RECORD.
+003450     PERFORM 4100-WRITE-LINE
+003460         THRU 4100-WRITE-LINE-EXIT.
+003470 3100-PRINT-DISTINCT-TEXT-EXIT.
+003480     EXIT.
+003490*-----------------------------------------------------------------
+003500* 4000-PRINT-HEADINGS -- START A NEW PAGE WITH THE STANDARD
+003510*     REPORT HEADING LINES.
+003520*-----------------------------------------------------------------
+003530 4000-PRINT-HEADINGS.
+003540     ADD 1 TO WS-PAGE-NUMBER.
+003550     MOVE WS-PAGE-NUMBER TO HL-PAGE-NUMBER.
+003560     WRITE PRINT-RECORD FROM HL-HEADING-1.
+003570     WRITE PRINT-RECORD FROM HL-HEADING-2.
+003580     WRITE PRINT-RECORD FROM HL-HEADING-3.
+003590     MOVE 3 TO WS-LINE-COUNT.
+003600 4000-PRINT-HEADINGS-EXIT.
+003610     EXIT.
+003620*-----------------------------------------------------------------
+003630* 4100-WRITE-LINE -- WRITE ONE REPORT LINE, STARTING A NEW PAGE
+003640*     WHEN THE CURRENT PAGE IS FULL.
+003650*-----------------------------------------------------------------
+003660 4100-WRITE-LINE.
+003670     IF WS-LINE-COUNT IS GREATER THAN OR EQUAL
+003680         TO WS-LINES-PER-PAGE
+003690         PERFORM 4000-PRINT-HEADINGS
+003700             THRU 4000-PRINT-HEADINGS-EXIT
+003710     END-IF.
+003720     WRITE PRINT-RECORD.
+003730     ADD 1 TO WS-LINE-COUNT.
+003740 4100-WRITE-LINE-EXIT.
+003750     EXIT.
+003760*-----------------------------------------------------------------
+003770* 9000-TERMINATE -- CLOSE FILES AND SET THE RETURN CODE.
+003780*-----------------------------------------------------------------
+003790 9000-TERMINATE.
+003800     IF WS-GREETLOG-OPEN-OK
+003810         CLOSE GREETLOG-FILE
+003820     END-IF.
+003830     IF WS-PRINT-OPEN-OK
+003840         CLOSE PRINT-FILE
+003850     END-IF.
+003860     MOVE WS-RETURN-CODE TO RETURN-CODE.
+003870 9000-TERMINATE-EXIT.
+003880     EXIT.
