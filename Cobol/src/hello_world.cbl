@@ -1,12 +1,621 @@
-      *>   hello_world -- Prints Hello world!
-      *>   Author: Aidan Neal
-IDENTIFICATION DIVISION.
-    PROGRAM-ID. hello_world.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-      *> Declare a top level, alphanumeric variable containing our string
-    01 sayHello PIC A(12) VALUE "Hello World!".
-PROCEDURE DIVISION.
-      *> Print that variable
-DISPLAY sayHello.
-STOP RUN.
+000100*****************************************************************
+000110* PROGRAM:     HELLO_WORLD
+000120* AUTHOR:      AIDAN NEAL
+000130* INSTALLATION: DATA CENTER - BATCH SYSTEMS GROUP
+000140* DATE-WRITTEN: 01/04/2019
+000150* DATE-COMPILED:
+000160*-----------------------------------------------------------------
+000170* PURPOSE.
+000180*     DISPLAYS A GREETING MESSAGE TO SYSOUT.  THE MESSAGE TEXT IS
+000190*     READ FROM THE PARMS DATASET AT RUN TIME SO OPERATIONS CAN
+000200*     CHANGE THE WORDING WITHOUT A PROGRAM CHANGE.  IF THE PARMS
+000210*     DATASET IS MISSING OR EMPTY THE ORIGINAL LITERAL IS USED.
+000220*-----------------------------------------------------------------
+000230* MODIFICATION HISTORY.
+000240*     DATE       INIT  DESCRIPTION
+000250*     ---------- ----  ------------------------------------------
+000260*     01/04/2019 AN    ORIGINAL PROGRAM.
+000270*     08/09/2026 AN    READ GREETING TEXT FROM PARMS DATASET
+000280*                       INSTEAD OF HARDCODED VALUE CLAUSE.
+000290*     08/09/2026 AN    ADDED GREETLOG AUDIT TRAIL -- ONE RECORD
+000300*                       IS APPENDED EACH RUN WITH THE DATE, TIME,
+000310*                       JOB NAME, MESSAGE TEXT AND RETURN CODE.
+000320*     08/09/2026 AN    RESTRUCTURED PROCEDURE DIVISION INTO
+000330*                       PARAGRAPHS AND RETURN WS-RETURN-CODE TO
+000340*                       THE OPERATING SYSTEM VIA RETURN-CODE.
+000350*     08/09/2026 AN    ADDED CHECKPOINT/RESTART SUPPORT -- A
+000360*                       CHECKPOINT RECORD IS WRITTEN TO RESTART
+000370*                       AFTER EACH MAJOR PARAGRAPH COMPLETES, AND
+000380*                       A PARM OF RESTART=STEP-NAME LETS
+000390*                       OPERATIONS RESUME AFTER THE NAMED STEP.
+000400*     08/09/2026 AN    CONVERTED THE GREETING WORK AREA AND THE
+000410*                       GREETLOG RECORD TO THE SHARED GREETREC
+000420*                       COPYBOOK.
+000430*     08/09/2026 AN    ADDED MULTI-LANGUAGE OUTPUT -- A TWO-
+000440*                       CHARACTER LANGUAGE CODE FROM THE PARMS
+000450*                       DATASET OR A LANG= PARM SELECTS THE
+000460*                       GREETING TEXT FROM A SMALL EN/ES/FR/DE
+000470*                       TABLE WHEN NO EXPLICIT TEXT OVERRIDE IS
+000480*                       SUPPLIED.
+000490*     08/09/2026 AN    ADDED A GREETFEED EXTRACT FILE -- THE
+000500*                       MESSAGE TEXT, RUN DATE AND RETURN CODE ARE
+000510*                       WRITTEN AS A FIXED-WIDTH RECORD FOR THE
+000520*                       DOWNSTREAM STATUS DASHBOARD FEED.
+000530*     08/09/2026 AN    TOOK THE JOB NAME FROM THE RUN ENVIRONMENT
+000540*                       (CEE3JBN) INSTEAD OF A HARDCODED LITERAL,
+000550*                       REPLACED THE PARM LITERAL ACCEPT WITH A
+000560*                       LINKAGE SECTION PARM AREA, CORRECTED THE
+000570*                       GR-SOURCE-PROGRAM TAG TO FIT ITS EIGHT-
+000580*                       BYTE FIELD, FLAGGED CHECKPOINT-WRITE
+000590*                       FAILURES THE SAME WAY GREETLOG/GREETFEED
+000600*                       ALREADY DO, AND HAD RESTART=INIT RESTORE
+000610*                       THE GREETING CONTENT FROM THE INIT
+000620*                       CHECKPOINT RECORD RATHER THAN LEAVING IT
+000630*                       UNSET.
+000640*     08/09/2026 AN    RESTART=GREET AND RESTART=FEED NOW SKIP
+000650*                       THE STEPS THEY NAME INSTEAD OF BEING
+000660*                       ACCEPTED BUT IGNORED; THE RESTORE SCAN
+000670*                       MATCHES WHATEVER STEP WAS NAMED ON THE
+000680*                       PARM, NOT JUST INIT.  GREETLOG AND
+000690*                       GREETFEED ARE NOW WRITTEN FROM 9000-
+000700*                       TERMINATE, AFTER EVERY CHECKPOINT FOR THE
+000710*                       RUN IS DONE, SO THEIR RETURN-CODE FIELD
+000720*                       CANNOT GO STALE IF A LATER CHECKPOINT
+000730*                       WRITE FAILS.  AN UNRECOGNIZED LANGUAGE
+000740*                       CODE NO LONGER GETS STAMPED ONTO A
+000750*                       GREETREC WHOSE TEXT IS STILL THE ENGLISH
+000760*                       DEFAULT.  DROPPED THE FILE-STATUS 05
+000770*                       CHECKS ON GREETLOG/RESTART/GREETFEED
+000780*                       OPENS -- NONE OF THOSE FILES ARE DECLARED
+000790*                       OPTIONAL, SO 05 CANNOT OCCUR.
+000802*     08/09/2026 AN    THE RESTART= TOKEN IS NOW LOCATED THE SAME
+000803*                       WAY LANG= IS -- BY UNSTRINGING THE PARM
+000804*                       INTO SPACE-DELIMITED TOKENS AND CHECKING
+000805*                       EACH ONE'S PREFIX -- INSTEAD OF ASSUMING
+000806*                       IT ALWAYS STARTS AT POSITION 1, WHICH
+000807*                       BROKE WHEN RESTART= WAS COMBINED WITH A
+000808*                       FOLLOWING LANG= TOKEN.  A FAILED CHECKPOINT
+000809*                       RESTORE NOW FORCES GREET AND FEED TO BE
+000811*                       SKIPPED TOO INSTEAD OF LETTING THEM RUN
+000812*                       AGAINST AN UNPOPULATED GREETING WORK AREA.
+000813*****************************************************************
+000810 IDENTIFICATION DIVISION.
+000820 PROGRAM-ID.     HELLO-WORLD.
+000830 AUTHOR.         AIDAN NEAL.
+000840 INSTALLATION.   DATA CENTER - BATCH SYSTEMS GROUP.
+000850 DATE-WRITTEN.   01/04/2019.
+000860 DATE-COMPILED.
+000870 ENVIRONMENT DIVISION.
+000880 CONFIGURATION SECTION.
+000890 SOURCE-COMPUTER. IBM-370.
+000900 OBJECT-COMPUTER. IBM-370.
+000910 INPUT-OUTPUT SECTION.
+000920 FILE-CONTROL.
+000930     SELECT PARMS-FILE  ASSIGN TO PARMS
+000940         ORGANIZATION IS SEQUENTIAL
+000950         FILE STATUS IS WS-PARMS-FILE-STATUS.
+000960     SELECT GREETLOG-FILE ASSIGN TO GREETLOG
+000970         ORGANIZATION IS SEQUENTIAL
+000980         FILE STATUS IS WS-GREETLOG-FILE-STATUS.
+000990     SELECT RESTART-FILE  ASSIGN TO RESTART
+001000         ORGANIZATION IS SEQUENTIAL
+001010         FILE STATUS IS WS-RESTART-FILE-STATUS.
+001020     SELECT GREETFEED-FILE ASSIGN TO GREETFEED
+001030         ORGANIZATION IS SEQUENTIAL
+001040         FILE STATUS IS WS-GREETFEED-FILE-STATUS.
+001050 DATA DIVISION.
+001060 FILE SECTION.
+001070 FD  PARMS-FILE
+001080     RECORDING MODE IS F
+001090     LABEL RECORDS ARE STANDARD.
+001100 01  PARMS-RECORD.
+001110     05  PARMS-SAY-HELLO        PIC X(60).
+001120     05  PARMS-LANG-CODE        PIC X(02).
+001130 FD  GREETLOG-FILE
+001140     RECORDING MODE IS F
+001150     LABEL RECORDS ARE STANDARD.
+001160 01  GREETLOG-RECORD.
+001170     05  GL-JOB-NAME            PIC X(08).
+001180     05  GL-GREETREC.
+001190         COPY GREETREC REPLACING ==05== BY ==10==.
+001200     05  GL-RETURN-CODE         PIC 9(04).
+001210     05  FILLER                 PIC X(12).
+001220 FD  RESTART-FILE
+001230     RECORDING MODE IS F
+001240     LABEL RECORDS ARE STANDARD.
+001250 01  RESTART-RECORD.
+001260     05  CKPT-JOB-NAME          PIC X(08).
+001270     05  CKPT-STEP-NAME         PIC X(08).
+001280     05  CKPT-RUN-DATE          PIC 9(08).
+001290     05  CKPT-RUN-TIME          PIC 9(08).
+001300     05  CKPT-GREETREC.
+001310         COPY GREETREC REPLACING ==05== BY ==10==.
+001320     05  FILLER                 PIC X(10).
+001330 FD  GREETFEED-FILE
+001340     RECORDING MODE IS F
+001350     LABEL RECORDS ARE STANDARD.
+001360 01  GREETFEED-RECORD.
+001370     05  GF-MESSAGE-TEXT        PIC X(60).
+001380     05  GF-RUN-DATE            PIC 9(08).
+001390     05  GF-RETURN-CODE         PIC 9(04).
+001400     05  FILLER                 PIC X(08).
+001410 WORKING-STORAGE SECTION.
+001420*-----------------------------------------------------------------
+001430* SWITCHES AND COUNTERS.
+001440*-----------------------------------------------------------------
+001450 01  WS-SWITCHES.
+001460     05  WS-PARMS-EOF-SW        PIC X(01) VALUE "N".
+001470         88  WS-PARMS-EOF                  VALUE "Y".
+001480     05  WS-PARMS-OPEN-SW       PIC X(01) VALUE "N".
+001490         88  WS-PARMS-OPEN-OK              VALUE "Y".
+001500     05  WS-RESTORE-OPEN-SW     PIC X(01) VALUE "N".
+001510         88  WS-RESTORE-OPEN-OK            VALUE "Y".
+001520     05  WS-RESTORE-EOF-SW      PIC X(01) VALUE "N".
+001530         88  WS-RESTORE-EOF                VALUE "Y".
+001540     05  WS-CKPT-FOUND-SW       PIC X(01) VALUE "N".
+001550         88  WS-CKPT-FOUND                 VALUE "Y".
+001560 01  WS-FILE-STATUSES.
+001570     05  WS-PARMS-FILE-STATUS   PIC X(02) VALUE SPACES.
+001580     05  WS-GREETLOG-FILE-STATUS
+001590                                PIC X(02) VALUE SPACES.
+001600     05  WS-RESTART-FILE-STATUS
+001610                                PIC X(02) VALUE SPACES.
+001620     05  WS-GREETFEED-FILE-STATUS
+001630                                PIC X(02) VALUE SPACES.
+001640*-----------------------------------------------------------------
+001650* CHECKPOINT/RESTART CONTROL.
+001660*-----------------------------------------------------------------
+001670 01  WS-PARM-FIELD              PIC X(80) VALUE SPACES.
+001680 01  WS-PARM-TOKEN-1            PIC X(20) VALUE SPACES.
+001690 01  WS-PARM-TOKEN-2            PIC X(20) VALUE SPACES.
+001700 01  WS-RESTART-STEP            PIC X(08) VALUE SPACES.
+001710 01  WS-RESTART-SW              PIC X(01) VALUE "N".
+001720     88  WS-RESTART-REQUESTED             VALUE "Y".
+001730 01  WS-SKIP-INITIALIZE-SW      PIC X(01) VALUE "N".
+001740     88  WS-SKIP-INITIALIZE               VALUE "Y".
+001750 01  WS-SKIP-GREET-SW           PIC X(01) VALUE "N".
+001760     88  WS-SKIP-GREET                    VALUE "Y".
+001770 01  WS-SKIP-FEED-SW            PIC X(01) VALUE "N".
+001780     88  WS-SKIP-FEED                     VALUE "Y".
+001790 01  WS-CKPT-STEP                PIC X(08) VALUE SPACES.
+001800*-----------------------------------------------------------------
+001810* RUN-ENVIRONMENT JOB NAME -- POPULATED BY 0050-GET-JOB-NAME VIA
+001820* THE LANGUAGE ENVIRONMENT CEE3JBN CALLABLE SERVICE, WHICH RETURNS
+001830* THE JOB NAME, STEP NAME AND PROC STEP NAME THIS PROGRAM IS
+001840* ACTUALLY RUNNING UNDER.
+001850*-----------------------------------------------------------------
+001860 01  WS-CEE3JBN-JOBNAME.
+001870     05  WS-CEE3JBN-JOB-LEN     PIC S9(04) COMP.
+001880     05  WS-CEE3JBN-JOB-NAME    PIC X(08).
+001890 01  WS-CEE3JBN-STEPNAME.
+001900     05  WS-CEE3JBN-STEP-LEN    PIC S9(04) COMP.
+001910     05  WS-CEE3JBN-STEP-NAME   PIC X(08).
+001920 01  WS-CEE3JBN-PROCNAME.
+001930     05  WS-CEE3JBN-PROC-LEN    PIC S9(04) COMP.
+001940     05  WS-CEE3JBN-PROC-NAME   PIC X(08).
+001950 01  WS-FEEDBACK-CODE.
+001960     05  WS-FDBK-SEVERITY       PIC S9(04) COMP.
+001970     05  WS-FDBK-MSG-NO         PIC S9(04) COMP.
+001980     05  WS-FDBK-CASE-FACILITY  PIC X(01).
+001990     05  WS-FDBK-SEV-CONTROL    PIC X(03).
+002000     05  WS-FDBK-FACILITY-ID    PIC X(03).
+002010     05  WS-FDBK-ISINFO         PIC X(01).
+002020*-----------------------------------------------------------------
+002030* MULTI-LANGUAGE GREETING SELECTION.
+002040*-----------------------------------------------------------------
+002050 01  WS-LANG-CODE               PIC X(02) VALUE "EN".
+002060 01  WS-LANG-PARM-SW            PIC X(01) VALUE "N".
+002070     88  WS-LANG-FROM-PARM                VALUE "Y".
+002080 01  WS-LANG-FOUND-SW           PIC X(01) VALUE "N".
+002090     88  WS-LANG-FOUND                    VALUE "Y".
+002100 01  WS-TEXT-OVERRIDE-SW        PIC X(01) VALUE "N".
+002110     88  WS-TEXT-OVERRIDDEN               VALUE "Y".
+002120 01  WS-LANG-SUB                PIC 9(02) COMP VALUE ZERO.
+002130*-----------------------------------------------------------------
+002140* GREETING TEXT TABLE -- ONE ENTRY PER SUPPORTED LANGUAGE CODE.
+002150* BUILT AS LITERAL VALUES UNDER A REDEFINES SO EACH ENTRY CAN
+002160* CARRY ITS OWN VALUE CLAUSE, THEN RE-SEEN AS AN OCCURS TABLE
+002170* FOR THE SEARCH IN 1250-SEARCH-GREETING-TABLE.
+002180*-----------------------------------------------------------------
+002190 01  WS-GREETING-TABLE-VALUES.
+002200     05  FILLER                 PIC X(62) VALUE "ENHello World!".
+002210     05  FILLER                 PIC X(62) VALUE "ESHola Mundo!".
+002220     05  FILLER                 PIC X(62)
+002230                 VALUE "FRBonjour le Monde!".
+002240     05  FILLER                 PIC X(62) VALUE "DEHallo Welt!".
+002250 01  WS-GREETING-TABLE REDEFINES WS-GREETING-TABLE-VALUES.
+002260     05  WS-GREETING-ENTRY      OCCURS 4 TIMES.
+002270         10  WS-GREETING-LANG   PIC X(02).
+002280         10  WS-GREETING-TEXT   PIC X(60).
+002290*-----------------------------------------------------------------
+002300* GREETING TEXT WORK AREA -- SHARED LAYOUT, SEE COPYBOOK GREETREC.
+002310*-----------------------------------------------------------------
+002320 01  WS-GREETREC.
+002330     COPY GREETREC.
+002340 01  WS-JOB-NAME                PIC X(08) VALUE "HELLOJOB".
+002350 01  WS-RETURN-CODE             PIC 9(04) VALUE ZERO.
+002360 01  WS-RUN-DATE                PIC 9(08) VALUE ZERO.
+002370 01  WS-RUN-TIME                PIC 9(08) VALUE ZERO.
+002380 LINKAGE SECTION.
+002390 01  WS-PARM-AREA.
+002400     05  WS-PARM-LENGTH         PIC S9(04) COMP.
+002410     05  WS-PARM-TEXT           PIC X(80).
+002420 PROCEDURE DIVISION USING WS-PARM-AREA.
+002430*-----------------------------------------------------------------
+002440* 0000-MAIN-CONTROL -- OVERALL SEQUENCE OF PROCESSING.  THE
+002450*     RETURN CODE SET DURING INITIALIZATION OR GREETING
+002460*     PRODUCTION IS CARRIED THROUGH TO TERMINATION AND ON OUT
+002470*     TO RETURN-CODE SO THE JOB STEP CAN BRANCH ON IT.  GREETLOG
+002480*     AND GREETFEED ARE NOT WRITTEN HERE -- SEE 9000-TERMINATE --
+002490*     SO THEIR RETURN-CODE FIELD CAN REFLECT EVERY CHECKPOINT
+002500*     WRITE THIS RUN MAKES, NOT JUST THE ONES MADE SO FAR.  IF
+002501*     A RESTART CANNOT FIND THE CHECKPOINT IT NEEDS, THE GREETING
+002502*     WORK AREA WAS NEVER POPULATED THIS RUN, SO GREET AND FEED
+002503*     ARE BOTH FORCED TO BE SKIPPED RATHER THAN RUN (OR WRITE
+002504*     GREETLOG/GREETFEED) AGAINST UNINITIALIZED CONTENT.
+002510*-----------------------------------------------------------------
+002520 0000-MAIN-CONTROL.
+002530     PERFORM 0050-GET-JOB-NAME
+002540         THRU 0050-GET-JOB-NAME-EXIT.
+002550     PERFORM 0100-CHECK-RESTART-PARM
+002560         THRU 0100-CHECK-RESTART-PARM-EXIT.
+002570     PERFORM 0150-CHECK-LANGUAGE-PARM
+002580         THRU 0150-CHECK-LANGUAGE-PARM-EXIT.
+002590     IF WS-SKIP-INITIALIZE
+002600         PERFORM 0160-RESTORE-CHECKPOINT
+002610             THRU 0160-RESTORE-CHECKPOINT-EXIT
+002611         IF NOT WS-CKPT-FOUND
+002612             SET WS-SKIP-GREET TO TRUE
+002613             SET WS-SKIP-FEED TO TRUE
+002614         END-IF
+002620     ELSE
+002630         PERFORM 1000-INITIALIZE
+002640             THRU 1000-INITIALIZE-EXIT
+002650         MOVE "INIT    " TO WS-CKPT-STEP
+002660         PERFORM 8000-WRITE-CHECKPOINT
+002670             THRU 8000-WRITE-CHECKPOINT-EXIT
+002680     END-IF.
+002690     IF NOT WS-SKIP-GREET
+002700         PERFORM 2000-PRODUCE-GREETING
+002710             THRU 2000-PRODUCE-GREETING-EXIT
+002720         MOVE "GREET   " TO WS-CKPT-STEP
+002730         PERFORM 8000-WRITE-CHECKPOINT
+002740             THRU 8000-WRITE-CHECKPOINT-EXIT
+002750     END-IF.
+002760     IF NOT WS-SKIP-FEED
+002770         MOVE "FEED    " TO WS-CKPT-STEP
+002780         PERFORM 8000-WRITE-CHECKPOINT
+002790             THRU 8000-WRITE-CHECKPOINT-EXIT
+002800     END-IF.
+002810     PERFORM 9000-TERMINATE
+002820         THRU 9000-TERMINATE-EXIT.
+002830     MOVE WS-RETURN-CODE TO RETURN-CODE.
+002840     GOBACK.
+002850*-----------------------------------------------------------------
+002860* 0050-GET-JOB-NAME -- ASK LANGUAGE ENVIRONMENT FOR THE NAME OF
+002870*     THE JOB THIS PROGRAM IS ACTUALLY RUNNING UNDER SO GREETLOG
+002880*     AND RESTART REFLECT THE REAL JOB NAME EVEN WHEN A RERUN USES
+002890*     A DIFFERENT JOB CARD.  WS-JOB-NAME KEEPS ITS VALUE-CLAUSE
+002900*     DEFAULT IF THE CALL CANNOT SUPPLY ONE.
+002910*-----------------------------------------------------------------
+002920 0050-GET-JOB-NAME.
+002930     CALL "CEE3JBN" USING WS-CEE3JBN-JOBNAME
+002940         WS-CEE3JBN-STEPNAME
+002950         WS-CEE3JBN-PROCNAME
+002960         WS-FEEDBACK-CODE.
+002970     IF WS-CEE3JBN-JOB-NAME IS NOT EQUAL TO SPACES
+002980         MOVE WS-CEE3JBN-JOB-NAME TO WS-JOB-NAME
+002990     END-IF.
+003000 0050-GET-JOB-NAME-EXIT.
+003010     EXIT.
+003020*-----------------------------------------------------------------
+003030* 0100-CHECK-RESTART-PARM -- THE OPERATOR RESTARTS A FAILED RUN
+003040*     BY RESUBMITTING THE JOB WITH PARM='RESTART=STEP-NAME',
+003050*     NAMING WHICHEVER STEP (INIT, GREET OR FEED) ALREADY
+003060*     COMPLETED ON THE FAILED RUN, SO THIS PROGRAM WILL SKIP THAT
+003070*     STEP AND EVERY STEP BEFORE IT INSTEAD OF REPEATING WORK THAT
+003080*     ALREADY REACHED A CHECKPOINT.  WITH NO PARM EVERY STEP RUNS
+003090*     NORMALLY.  THE PARM TEXT ARRIVES FROM THE JCL EXEC STATEMENT
+003100*     IN WS-PARM-AREA AS A HALFWORD LENGTH FOLLOWED BY THE TEXT
+003101*     ITSELF.  THE PARM IS UNSTRUNG INTO TWO SPACE-DELIMITED
+003102*     TOKENS HERE, AND EACH TOKEN IS CHECKED FOR THE RESTART=
+003103*     PREFIX, SO A RESTART=STEP-NAME TOKEN IS FOUND NO MATTER
+003104*     WHICH OF THE TWO POSITIONS IT ARRIVES IN WHEN COMBINED
+003105*     WITH A LANG= TOKEN ON THE SAME PARM -- THE SAME WAY 0150-
+003106*     CHECK-LANGUAGE-PARM LOCATES LANG=.
+003120*-----------------------------------------------------------------
+003130 0100-CHECK-RESTART-PARM.
+003140     MOVE SPACES TO WS-PARM-FIELD.
+003150     IF WS-PARM-LENGTH IS GREATER THAN ZERO
+003160         IF WS-PARM-LENGTH IS GREATER THAN 80
+003170             MOVE 80 TO WS-PARM-LENGTH
+003180         END-IF
+003190         MOVE WS-PARM-TEXT (1:WS-PARM-LENGTH) TO WS-PARM-FIELD
+003200     END-IF.
+003201     UNSTRING WS-PARM-FIELD DELIMITED BY SPACE
+003202         INTO WS-PARM-TOKEN-1 WS-PARM-TOKEN-2.
+003210     IF WS-PARM-TOKEN-1 (1:8) IS EQUAL TO "RESTART="
+003220         MOVE WS-PARM-TOKEN-1 (9:8) TO WS-RESTART-STEP
+003230         SET WS-RESTART-REQUESTED TO TRUE
+003231     END-IF.
+003232     IF WS-PARM-TOKEN-2 (1:8) IS EQUAL TO "RESTART="
+003233         MOVE WS-PARM-TOKEN-2 (9:8) TO WS-RESTART-STEP
+003234         SET WS-RESTART-REQUESTED TO TRUE
+003240     END-IF.
+003250     IF WS-RESTART-REQUESTED
+003260         SET WS-SKIP-INITIALIZE TO TRUE
+003270         IF WS-RESTART-STEP IS EQUAL TO "GREET   "
+003280             OR WS-RESTART-STEP IS EQUAL TO "FEED    "
+003290             SET WS-SKIP-GREET TO TRUE
+003300         END-IF
+003310         IF WS-RESTART-STEP IS EQUAL TO "FEED    "
+003320             SET WS-SKIP-FEED TO TRUE
+003330         END-IF
+003340     END-IF.
+003350 0100-CHECK-RESTART-PARM-EXIT.
+003360     EXIT.
+003370*-----------------------------------------------------------------
+003380* 0150-CHECK-LANGUAGE-PARM -- A PARM OF LANG=XX (ALONGSIDE OR
+003390*     INSTEAD OF RESTART=STEP-NAME, SEPARATED BY A SPACE) SELECTS
+003400*     THE GREETING LANGUAGE FOR THIS RUN, OVERRIDING WHATEVER
+003410*     LANGUAGE CODE IS FOUND ON THE PARMS DATASET IN 1000-
+003420*     INITIALIZE.  WITH NO LANG= PARM THE PARMS DATASET VALUE, OR
+003430*     FAILING THAT "EN", IS USED.  WS-PARM-TOKEN-1 AND -2 WERE
+003431*     ALREADY SPLIT OUT BY 0100-CHECK-RESTART-PARM.
+003440*-----------------------------------------------------------------
+003450 0150-CHECK-LANGUAGE-PARM.
+003480     IF WS-PARM-TOKEN-1 (1:5) IS EQUAL TO "LANG="
+003490         MOVE WS-PARM-TOKEN-1 (6:2) TO WS-LANG-CODE
+003500         SET WS-LANG-FROM-PARM TO TRUE
+003510     END-IF.
+003520     IF WS-PARM-TOKEN-2 (1:5) IS EQUAL TO "LANG="
+003530         MOVE WS-PARM-TOKEN-2 (6:2) TO WS-LANG-CODE
+003540         SET WS-LANG-FROM-PARM TO TRUE
+003550     END-IF.
+003560 0150-CHECK-LANGUAGE-PARM-EXIT.
+003570     EXIT.
+003580*-----------------------------------------------------------------
+003590* 0160-RESTORE-CHECKPOINT -- WHEN 0100-CHECK-RESTART-PARM
+003600*     DECIDED TO SKIP 1000-INITIALIZE, THE GREETING TEXT,
+003610*     LANGUAGE CODE AND SOURCE-PROGRAM TAG THAT 1000-INITIALIZE
+003620*     WOULD HAVE BUILT STILL HAVE TO COME FROM SOMEWHERE -- THEY
+003630*     ARE READ BACK FROM THIS JOB'S OWN CHECKPOINT RECORD FOR THE
+003640*     STEP NAMED ON THE RESTART PARM.  THE RESTART DATASET IS
+003650*     SCANNED END TO END SO THE LAST MATCHING CHECKPOINT WRITTEN
+003660*     FOR THIS JOB AND STEP WINS.
+003670*-----------------------------------------------------------------
+003680 0160-RESTORE-CHECKPOINT.
+003690     OPEN INPUT RESTART-FILE.
+003700     IF WS-RESTART-FILE-STATUS IS EQUAL TO "00"
+003710         SET WS-RESTORE-OPEN-OK TO TRUE
+003720         PERFORM 0170-READ-CHECKPOINT-RECORD
+003730             THRU 0170-READ-CHECKPOINT-RECORD-EXIT
+003740         PERFORM 0180-SCAN-FOR-CHECKPOINT
+003750             THRU 0180-SCAN-FOR-CHECKPOINT-EXIT
+003760             UNTIL WS-RESTORE-EOF
+003770         CLOSE RESTART-FILE
+003780     END-IF.
+003790     IF NOT WS-CKPT-FOUND
+003800         DISPLAY "HELLO-WORLD - NO CHECKPOINT FOUND FOR RESTART "
+003810             "STEP " WS-RESTART-STEP
+003820         MOVE 0008 TO WS-RETURN-CODE
+003830     END-IF.
+003840 0160-RESTORE-CHECKPOINT-EXIT.
+003850     EXIT.
+003860*-----------------------------------------------------------------
+003870* 0170-READ-CHECKPOINT-RECORD -- READ THE NEXT RESTART RECORD
+003880*     WHILE SCANNING FOR THE CHECKPOINT TO RESTORE FROM.
+003890*-----------------------------------------------------------------
+003900 0170-READ-CHECKPOINT-RECORD.
+003910     READ RESTART-FILE
+003920         AT END
+003930             SET WS-RESTORE-EOF TO TRUE
+003940     END-READ.
+003950 0170-READ-CHECKPOINT-RECORD-EXIT.
+003960     EXIT.
+003970*-----------------------------------------------------------------
+003980* 0180-SCAN-FOR-CHECKPOINT -- TEST ONE RESTART RECORD FOR A MATCH
+003990*     ON THIS JOB AND THE STEP NAMED ON THE RESTART PARM AND, IF
+004000*     FOUND, RESTORE THE GREETING CONTENT IT CARRIED.
+004010*-----------------------------------------------------------------
+004020 0180-SCAN-FOR-CHECKPOINT.
+004030     IF CKPT-JOB-NAME IS EQUAL TO WS-JOB-NAME
+004040         AND CKPT-STEP-NAME IS EQUAL TO WS-RESTART-STEP
+004050         MOVE CKPT-GREETREC TO WS-GREETREC
+004060         MOVE GR-LANGUAGE-CODE OF WS-GREETREC TO WS-LANG-CODE
+004070         SET WS-CKPT-FOUND TO TRUE
+004080     END-IF.
+004090     PERFORM 0170-READ-CHECKPOINT-RECORD
+004100         THRU 0170-READ-CHECKPOINT-RECORD-EXIT.
+004110 0180-SCAN-FOR-CHECKPOINT-EXIT.
+004120     EXIT.
+004130*-----------------------------------------------------------------
+004140* 1000-INITIALIZE -- SET THE DEFAULT GREETING, THEN OPEN THE
+004150*     PARMS DATASET AND TRY TO READ ONE RECORD.  A NON-BLANK
+004160*     PARMS-SAY-HELLO IS AN EXPLICIT TEXT OVERRIDE AND WINS
+004170*     OUTRIGHT; OTHERWISE THE GREETING TEXT COMES FROM THE
+004180*     LANGUAGE TABLE IN 1200-SELECT-GREETING-TEXT.  IF THE FILE
+004190*     WILL NOT OPEN OR THE RECORD IS EMPTY, THE DEFAULT LITERAL
+004200*     IS LEFT IN PLACE.  IF THE LANGUAGE TABLE HAS NO ENTRY FOR
+004210*     WS-LANG-CODE, THE CODE ITSELF IS RESET TO "EN" SO THE
+004220*     LANGUAGE CODE RECORDED ON GREETREC MATCHES THE ENGLISH TEXT
+004230*     THAT ACTUALLY STAYED IN PLACE.
+004240*-----------------------------------------------------------------
+004250 1000-INITIALIZE.
+004260     MOVE "Hello World!" TO GR-MESSAGE-TEXT OF WS-GREETREC.
+004270     MOVE "HELLOWLD"     TO GR-SOURCE-PROGRAM OF WS-GREETREC.
+004280     OPEN INPUT PARMS-FILE.
+004290     IF WS-PARMS-FILE-STATUS IS EQUAL TO "00"
+004300         MOVE "Y" TO WS-PARMS-OPEN-SW
+004310         READ PARMS-FILE
+004320             AT END
+004330                 SET WS-PARMS-EOF TO TRUE
+004340         END-READ
+004350         IF NOT WS-PARMS-EOF
+004360             IF PARMS-SAY-HELLO IS NOT EQUAL TO SPACES
+004370                 MOVE PARMS-SAY-HELLO
+004380                     TO GR-MESSAGE-TEXT OF WS-GREETREC
+004390                 SET WS-TEXT-OVERRIDDEN TO TRUE
+004400             END-IF
+004410             IF NOT WS-LANG-FROM-PARM
+004420                 AND PARMS-LANG-CODE IS NOT EQUAL TO SPACES
+004430                 MOVE PARMS-LANG-CODE TO WS-LANG-CODE
+004440             END-IF
+004450         END-IF
+004460     END-IF.
+004470     IF WS-PARMS-OPEN-OK
+004480         CLOSE PARMS-FILE
+004490     END-IF.
+004500     IF NOT WS-TEXT-OVERRIDDEN
+004510         PERFORM 1200-SELECT-GREETING-TEXT
+004520             THRU 1200-SELECT-GREETING-TEXT-EXIT
+004530         IF NOT WS-LANG-FOUND
+004540             MOVE "EN" TO WS-LANG-CODE
+004550         END-IF
+004560     END-IF.
+004570     MOVE WS-LANG-CODE TO GR-LANGUAGE-CODE OF WS-GREETREC.
+004580 1000-INITIALIZE-EXIT.
+004590     EXIT.
+004600*-----------------------------------------------------------------
+004610* 1200-SELECT-GREETING-TEXT -- LOOK UP WS-LANG-CODE IN THE
+004620*     GREETING TABLE AND MOVE THE MATCHING TEXT INTO GR-MESSAGE-
+004630*     TEXT.  IF THE CODE IS NOT IN THE TABLE, THE DEFAULT ENGLISH
+004640*     LITERAL SET AT THE TOP OF 1000-INITIALIZE IS LEFT IN PLACE.
+004650*-----------------------------------------------------------------
+004660 1200-SELECT-GREETING-TEXT.
+004670     PERFORM 1250-SEARCH-GREETING-TABLE
+004680         THRU 1250-SEARCH-GREETING-TABLE-EXIT
+004690         VARYING WS-LANG-SUB FROM 1 BY 1
+004700         UNTIL WS-LANG-SUB > 4
+004710         OR WS-LANG-FOUND.
+004720 1200-SELECT-GREETING-TEXT-EXIT.
+004730     EXIT.
+004740*-----------------------------------------------------------------
+004750* 1250-SEARCH-GREETING-TABLE -- TEST ONE TABLE ENTRY FOR A MATCH
+004760*     ON WS-LANG-CODE.
+004770*-----------------------------------------------------------------
+004780 1250-SEARCH-GREETING-TABLE.
+004790     IF WS-GREETING-LANG (WS-LANG-SUB) IS EQUAL TO WS-LANG-CODE
+004800         MOVE WS-GREETING-TEXT (WS-LANG-SUB)
+004810             TO GR-MESSAGE-TEXT OF WS-GREETREC
+004820         SET WS-LANG-FOUND TO TRUE
+004830     END-IF.
+004840 1250-SEARCH-GREETING-TABLE-EXIT.
+004850     EXIT.
+004860*-----------------------------------------------------------------
+004870* 2000-PRODUCE-GREETING -- STAMP THE RUN DATE AND TIME ONTO THE
+004880*     GREETING WORK AREA AND DISPLAY IT TO SYSOUT.  THE GREETLOG
+004890*     AUDIT RECORD ITSELF IS WRITTEN LATER, BY 8100-WRITE-GREETLOG
+004900*     FROM 9000-TERMINATE, ONCE THE RUN'S FINAL RETURN CODE IS
+004910*     KNOWN.
+004920*-----------------------------------------------------------------
+004930 2000-PRODUCE-GREETING.
+004940     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+004950     ACCEPT WS-RUN-TIME FROM TIME.
+004960     MOVE WS-RUN-DATE TO GR-TS-DATE OF WS-GREETREC.
+004970     MOVE WS-RUN-TIME TO GR-TS-TIME OF WS-GREETREC.
+004980     DISPLAY GR-MESSAGE-TEXT OF WS-GREETREC.
+004990 2000-PRODUCE-GREETING-EXIT.
+005000     EXIT.
+005010*-----------------------------------------------------------------
+005020* 8000-WRITE-CHECKPOINT -- APPEND A CHECKPOINT RECORD TO THE
+005030*     RESTART DATASET FOR THE STEP NAMED IN WS-CKPT-STEP, KEYED
+005040*     BY JOB NAME AND STEP SO A RESTARTED RUN CAN PROVE WHICH
+005050*     STEPS OF THIS PROGRAM ALREADY COMPLETED.  THE CURRENT
+005060*     GREETING CONTENT IS CARRIED IN EVERY CHECKPOINT RECORD SO
+005070*     0160-RESTORE-CHECKPOINT CAN REBUILD WS-GREETREC ON A RESTART
+005080*     THAT SKIPS 1000-INITIALIZE.
+005090*-----------------------------------------------------------------
+005100 8000-WRITE-CHECKPOINT.
+005110     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+005120     ACCEPT WS-RUN-TIME FROM TIME.
+005130     OPEN EXTEND RESTART-FILE.
+005140     IF WS-RESTART-FILE-STATUS IS EQUAL TO "35"
+005150         OPEN OUTPUT RESTART-FILE
+005160     END-IF.
+005170     IF WS-RESTART-FILE-STATUS IS EQUAL TO "00"
+005180         MOVE SPACES          TO RESTART-RECORD
+005190         MOVE WS-JOB-NAME     TO CKPT-JOB-NAME
+005200         MOVE WS-CKPT-STEP    TO CKPT-STEP-NAME
+005210         MOVE WS-RUN-DATE     TO CKPT-RUN-DATE
+005220         MOVE WS-RUN-TIME     TO CKPT-RUN-TIME
+005230         MOVE WS-GREETREC     TO CKPT-GREETREC
+005240         WRITE RESTART-RECORD
+005250         CLOSE RESTART-FILE
+005260     ELSE
+005270         MOVE 0004 TO WS-RETURN-CODE
+005280     END-IF.
+005290 8000-WRITE-CHECKPOINT-EXIT.
+005300     EXIT.
+005310*-----------------------------------------------------------------
+005320* 8100-WRITE-GREETLOG -- APPEND THE AUDIT RECORD TO GREETLOG.
+005330*     PERFORMED FROM 9000-TERMINATE, AFTER EVERY CHECKPOINT WRITE
+005340*     FOR THIS RUN HAS ALREADY HAPPENED, SO GL-RETURN-CODE IS THE
+005350*     RUN'S ACTUAL FINAL RETURN CODE RATHER THAN A SNAPSHOT TAKEN
+005360*     BEFORE A LATER CHECKPOINT WRITE COULD STILL FAIL.
+005370*-----------------------------------------------------------------
+005380 8100-WRITE-GREETLOG.
+005390     OPEN EXTEND GREETLOG-FILE.
+005400     IF WS-GREETLOG-FILE-STATUS IS EQUAL TO "35"
+005410         OPEN OUTPUT GREETLOG-FILE
+005420     END-IF.
+005430     IF WS-GREETLOG-FILE-STATUS IS EQUAL TO "00"
+005440         MOVE SPACES          TO GREETLOG-RECORD
+005450         MOVE WS-JOB-NAME     TO GL-JOB-NAME
+005460         MOVE WS-GREETREC     TO GL-GREETREC
+005470         MOVE WS-RETURN-CODE  TO GL-RETURN-CODE
+005480         WRITE GREETLOG-RECORD
+005490         CLOSE GREETLOG-FILE
+005500     ELSE
+005510         MOVE 0004 TO WS-RETURN-CODE
+005520     END-IF.
+005530 8100-WRITE-GREETLOG-EXIT.
+005540     EXIT.
+005550*-----------------------------------------------------------------
+005560* 8200-WRITE-GREETFEED-RECORD -- DROP THE MESSAGE TEXT, RUN DATE
+005570*     AND FINAL RETURN CODE ONTO THE GREETFEED EXTRACT FILE SO THE
+005580*     DOWNSTREAM TEAM'S TRANSFER JOB CAN PICK IT UP WITHOUT
+005590*     WATCHING SYSOUT.  LIKE 8100-WRITE-GREETLOG, THIS IS
+005600*     PERFORMED FROM 9000-TERMINATE SO GF-RETURN-CODE REFLECTS THE
+005610*     RUN'S ACTUAL OUTCOME.  THE RUN DATE IS TAKEN FRESH HERE
+005620*     RATHER THAN CARRIED FROM 2000-PRODUCE-GREETING, SINCE A
+005630*     RESTART=GREET RUN SKIPS THAT PARAGRAPH ENTIRELY BUT STILL
+005640*     WRITES THIS RECORD.
+005650*-----------------------------------------------------------------
+005660 8200-WRITE-GREETFEED-RECORD.
+005670     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+005680     OPEN EXTEND GREETFEED-FILE.
+005690     IF WS-GREETFEED-FILE-STATUS IS EQUAL TO "35"
+005700         OPEN OUTPUT GREETFEED-FILE
+005710     END-IF.
+005720     IF WS-GREETFEED-FILE-STATUS IS EQUAL TO "00"
+005730         MOVE SPACES TO GREETFEED-RECORD
+005740         MOVE GR-MESSAGE-TEXT OF WS-GREETREC TO GF-MESSAGE-TEXT
+005750         MOVE WS-RUN-DATE     TO GF-RUN-DATE
+005760         MOVE WS-RETURN-CODE  TO GF-RETURN-CODE
+005770         WRITE GREETFEED-RECORD
+005780         CLOSE GREETFEED-FILE
+005790     ELSE
+005800         MOVE 0004 TO WS-RETURN-CODE
+005810     END-IF.
+005820 8200-WRITE-GREETFEED-RECORD-EXIT.
+005830     EXIT.
+005840*-----------------------------------------------------------------
+005850* 9000-TERMINATE -- WRITE THE GREETLOG AUDIT RECORD AND THE
+005860*     GREETFEED EXTRACT RECORD FOR THIS RUN, NOW THAT ALL OF THIS
+005870*     RUN'S CHECKPOINT WRITES ARE BEHIND US AND WS-RETURN-CODE
+005880*     HOLDS THE RUN'S FINAL VALUE.  A STEP THAT WAS SKIPPED ON
+005890*     RESTART DID NOT PRODUCE NEW CONTENT THIS RUN, SO ITS RECORD
+005900*     IS SKIPPED TOO.
+005910*-----------------------------------------------------------------
+005920 9000-TERMINATE.
+005930     IF NOT WS-SKIP-GREET
+005940         PERFORM 8100-WRITE-GREETLOG
+005950             THRU 8100-WRITE-GREETLOG-EXIT
+005960     END-IF.
+005970     IF NOT WS-SKIP-FEED
+005980         PERFORM 8200-WRITE-GREETFEED-RECORD
+005990             THRU 8200-WRITE-GREETFEED-RECORD-EXIT
+006000     END-IF.
+006010 9000-TERMINATE-EXIT.
+006020     EXIT.
