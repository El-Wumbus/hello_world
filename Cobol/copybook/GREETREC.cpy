@@ -0,0 +1,32 @@
+000100*****************************************************************
+000110* COPYBOOK:     GREETREC
+000120* AUTHOR:       AIDAN NEAL
+000130* INSTALLATION: DATA CENTER - BATCH SYSTEMS GROUP
+000140* DATE-WRITTEN: 08/09/2026
+000150*-----------------------------------------------------------------
+000160* PURPOSE.
+000170*     COMMON GREETING RECORD LAYOUT SHARED BY EVERY PROGRAM THAT
+000180*     READS OR WRITES GREETING TEXT (HELLO-WORLD, HELLORPT,
+000190*     HELLONAME) SO A FIELD-WIDTH CHANGE ONLY HAS TO BE MADE IN
+000200*     ONE PLACE.  COPY THIS MEMBER UNDER A LOCALLY-DEFINED 01
+000210*     LEVEL, FOR EXAMPLE:
+000220*         01  WS-GREETREC.
+000230*             COPY GREETREC.
+000240*-----------------------------------------------------------------
+000250* MODIFICATION HISTORY.
+000260*     DATE       INIT  DESCRIPTION
+000270*     ---------- ----  ------------------------------------------
+000280*     08/09/2026 AN    ORIGINAL COPYBOOK.
+000290*-----------------------------------------------------------------
+000300* WHEN COPYING THIS MEMBER UNDER A GROUP ITEM THAT IS ITSELF AT
+000310* LEVEL 05 (FOR EXAMPLE A GROUP NESTED INSIDE ANOTHER RECORD),
+000320* USE REPLACING TO BUMP THE LEVEL NUMBERS SO THE FIELDS NEST
+000330* PROPERLY, FOR EXAMPLE:
+000340*     05  GL-GREETREC.
+000350*         COPY GREETREC REPLACING ==05== BY ==10==.
+000360*****************************************************************
+000370     05  GR-MESSAGE-TEXT            PIC X(60).
+000380     05  GR-LANGUAGE-CODE           PIC X(02).
+000390     05  GR-TS-DATE                 PIC 9(08).
+000400     05  GR-TS-TIME                 PIC 9(08).
+000410     05  GR-SOURCE-PROGRAM          PIC X(08).
